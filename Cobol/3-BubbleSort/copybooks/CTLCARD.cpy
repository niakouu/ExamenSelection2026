@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    CTLCARD - RUN CONTROL CARD
+000030*    SORT DIRECTION / SELECTION CUTOFF / REGRADE PARAMETERS
+000040*****************************************************************
+000050     05  CC-RUN-MODE             PIC X(01).
+000060         88  CC-MODE-NORMAL          VALUE "N".
+000070         88  CC-MODE-REGRADE         VALUE "R".
+000080     05  CC-SORT-DIRECTION       PIC X(01).
+000090         88  CC-SORT-ASCENDING       VALUE "A".
+000100         88  CC-SORT-DESCENDING      VALUE "D".
+000110     05  CC-CUTOFF-COUNT         PIC 9(05).
+000120     05  CC-REGRADE-CAND-ID      PIC X(10).
+000130     05  CC-REGRADE-SCORE        PIC 9(03).
+000140     05  FILLER                  PIC X(60).
