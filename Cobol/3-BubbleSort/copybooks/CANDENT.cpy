@@ -0,0 +1,7 @@
+000010*****************************************************************
+000020*    CANDENT - ONE CANDIDATE TABLE/EXTRACT ENTRY
+000030*    (CANDIDATE ID, ORIGINAL APPLICATION DATE, EXAM SCORE)
+000040*****************************************************************
+000050     10  CAND-ID                 PIC X(10).
+000060     10  CAND-APPL-DATE          PIC 9(08).
+000070     10  NUM                     PIC 9(03).
