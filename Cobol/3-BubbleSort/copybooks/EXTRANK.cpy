@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    EXTRANK - FINAL RANKING EXTRACT FOR THE ADMISSIONS AND
+000030*    ENROLLMENT SYSTEM. ONE FIXED-WIDTH RECORD PER CANDIDATE,
+000040*    WRITTEN IN FINAL RANK ORDER.
+000050*****************************************************************
+000060     05  EX-CAND-ID              PIC X(10).
+000070     05  EX-APPL-DATE            PIC 9(08).
+000080     05  EX-SCORE                PIC 9(03).
+000090     05  EX-RANK                 PIC 9(05).
+000100     05  EX-SELECTED-FLAG        PIC X(01).
+000110         88  EX-SELECTED             VALUE "Y".
+000120         88  EX-NOT-SELECTED         VALUE "N".
+000130     05  FILLER                  PIC X(53).
