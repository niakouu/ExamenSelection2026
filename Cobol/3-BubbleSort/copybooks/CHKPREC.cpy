@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    CHKPREC - CHECKPOINT/RESTART RECORD
+000030*    RECORD TYPE "H" (HEADER) CARRIES THE CANDIDATE COUNT AND
+000040*    THE BEFORE TOTALS; RECORD TYPE "D" (DETAIL) CARRIES ONE
+000050*    NUMBERS-TABLE ENTRY. ONE HEADER IS FOLLOWED BY CK-HEADER-
+000060*    COUNT DETAIL RECORDS.
+000070*****************************************************************
+000080     05  CK-RECORD-TYPE          PIC X(01).
+000090         88  CK-HEADER-REC           VALUE "H".
+000100         88  CK-DETAIL-REC           VALUE "D".
+000110     05  CK-HEADER-DATA.
+000120         10  CK-HEADER-COUNT         PIC 9(05).
+000130         10  CK-HEADER-BEFORE-COUNT  PIC 9(05).
+000140         10  CK-HEADER-BEFORE-SUM    PIC 9(07).
+000150         10  FILLER                  PIC X(62).
+000160     05  CK-DETAIL-DATA REDEFINES CK-HEADER-DATA.
+000170         10  CK-DETAIL-CAND-ID       PIC X(10).
+000180         10  CK-DETAIL-APPL-DATE     PIC 9(08).
+000190         10  CK-DETAIL-SCORE         PIC 9(03).
+000200         10  FILLER                  PIC X(58).
