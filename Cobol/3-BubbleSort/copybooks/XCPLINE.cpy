@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    XCPLINE - SCORE VALIDATION EXCEPTION LISTING LINE
+000030*****************************************************************
+000040     05  XL-CAND-ID              PIC X(10).
+000050     05  FILLER                  PIC X(02) VALUE SPACES.
+000060     05  XL-SCORE                PIC X(03).
+000070     05  FILLER                  PIC X(02) VALUE SPACES.
+000080     05  XL-REASON               PIC X(35).
+000090     05  FILLER                  PIC X(28) VALUE SPACES.
