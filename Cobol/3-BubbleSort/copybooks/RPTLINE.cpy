@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    RPTLINE - RANKING REPORT DETAIL LINE
+000030*****************************************************************
+000040     05  RL-CAND-ID              PIC X(10).
+000050     05  FILLER                  PIC X(02) VALUE SPACES.
+000060     05  RL-SCORE                PIC 9(03).
+000070     05  FILLER                  PIC X(02) VALUE SPACES.
+000080     05  RL-RANK                 PIC 9(05).
+000090     05  FILLER                  PIC X(58) VALUE SPACES.
