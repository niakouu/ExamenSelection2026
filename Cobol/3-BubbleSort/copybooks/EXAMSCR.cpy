@@ -0,0 +1,7 @@
+000010*****************************************************************
+000020*    EXAMSCR - EXAM SCORES INTAKE RECORD (ONE PER CANDIDATE)
+000030*****************************************************************
+000040     05  ES-CANDIDATE-ID         PIC X(10).
+000050     05  ES-APPL-DATE            PIC 9(08).
+000060     05  ES-SCORE                PIC 9(03).
+000070     05  FILLER                  PIC X(59).
