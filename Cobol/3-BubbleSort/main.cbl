@@ -1,33 +1,801 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLE-SORT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  NUMBERS-TABLE.
-           05  NUM        PIC 9(3) OCCURS 5 TIMES.
-
-       PROCEDURE DIVISION.
-           MOVE 50 TO NUM(1).
-           MOVE 30 TO NUM(2).
-           MOVE 10 TO NUM(3).
-           MOVE 40 TO NUM(4).
-           MOVE 20 TO NUM(5).
-
-           DISPLAY "Before sorting:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY NUM(I)
-           END-PERFORM.
-
-        *>    PERFORM BUBBLE-SORT-PARA.
-
-           DISPLAY "After sorting:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY NUM(I)
-           END-PERFORM.
-
-           STOP RUN.
-
-    *>    BUBBLE-SORT-PARA.
-
-    *>    END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     BUBBLE-SORT.
+000030 AUTHOR.         D-TEAM APPLICATIONS GROUP.
+000040 INSTALLATION.   ADMISSIONS-TESTING CENTER.
+000050 DATE-WRITTEN.   01/15/24.
+000060 DATE-COMPILED.  08/09/26.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    ------------------------------------------------------------
+000110*    08/09/26  JWK  CANDIDATE SCORES NOW READ FROM THE EXAM-
+000120*                   SCORES-FILE (EXAMSCR COPYBOOK) INSTEAD OF
+000130*                   BEING HARD-CODED WITH MOVE STATEMENTS.
+000140*    08/09/26  JWK  SORT LOGIC WIRED IN (BUBBLE-SORT-PARA) AND
+000150*                   NUM EXPANDED TO AN OCCURS DEPENDING ON TABLE
+000160*                   SIZED FOR A 600-CANDIDATE SELECTION DAY.
+000170*    08/09/26  JWK  ADDED CONTROL-FILE (CTLCARD COPYBOOK) SO THE
+000180*                   SORT DIRECTION (ASCENDING/DESCENDING) AND THE
+000190*                   SELECTION CUTOFF COUNT ARE RUN PARAMETERS
+000200*                   INSTEAD OF BEING WIRED INTO THE COMPARE LOGIC.
+000210*    08/09/26  JWK  NUMBERS-TABLE ENTRIES NOW CARRY CAND-ID
+000220*                   ALONGSIDE THE SCORE (PULLED IN FROM THE
+000230*                   EXAM-SCORES-FILE) SO THE RANKING REPORT CAN
+000240*                   IDENTIFY WHO EACH RANK BELONGS TO. REPLACED
+000250*                   THE CONSOLE DISPLAY LOOPS WITH A FILED
+000260*                   RANKING-REPORT-FILE (RPTLINE COPYBOOK).
+000270*    08/09/26  JWK  ADDED A VALIDATION PASS (3000-VALIDATE-
+000280*                   SCORES) THAT CHECKS EACH SCORE AGAINST THE
+000290*                   0-100 EXAM SCALE AND LISTS ANYTHING OUT OF
+000300*                   RANGE OR NON-NUMERIC ON THE NEW EXCEPTION-
+000310*                   LISTING-FILE (XCPLINE COPYBOOK).
+000320*    08/09/26  JWK  ADDED BEFORE/AFTER CONTROL TOTALS (RECORD
+000330*                   COUNT AND SUM OF SCORES) WITH A RECONCILE
+000340*                   STEP SO A DROPPED OR DUPLICATED CANDIDATE
+000350*                   ENTRY DURING THE SORT DOES NOT GO UNNOTICED.
+000360*    08/09/26  JWK  MOVED THE CANDIDATE TABLE ENTRY LAYOUT INTO
+000370*                   THE CANDENT COPYBOOK, ADDED CAND-APPL-DATE,
+000380*                   AND MADE THE COMPARE LOGIC BREAK SCORE TIES
+000390*                   BY CAND-ID SO TIED RANKINGS ARE REPRODUCIBLE.
+000400*    08/09/26  JWK  ADDED CHECKPOINT/RESTART (CHKPREC COPYBOOK).
+000410*                   A CHECKPOINT IS TAKEN AFTER THE LOAD/VALIDATE/
+000420*                   BEFORE-TOTALS PHASE SO AN ABEND DURING OR
+000430*                   AFTER THE SORT CAN BE RESTARTED WITHOUT
+000440*                   RE-READING AND RE-VALIDATING THE FULL EXAM-
+000450*                   SCORES-FILE. THE CHECKPOINT IS CLEARED AT
+000460*                   NORMAL END OF JOB.
+000470*    08/09/26  JWK  ADDED THE EXTRACT-FILE (EXTRANK COPYBOOK) SO
+000480*                   THE FINAL RANKING IS HANDED TO THE ADMISSIONS
+000490*                   AND ENROLLMENT SYSTEM AS A FIXED-WIDTH FILE.
+000500*                   EACH EXTRACT RECORD IS FLAGGED SELECTED OR
+000510*                   NOT SELECTED AGAINST THE CC-CUTOFF-COUNT RUN
+000520*                   PARAMETER.
+000530*    08/09/26  JWK  ADDED REGRADE MODE (CC-MODE-REGRADE). A
+000540*                   CORRECTED SCORE FOR ONE CANDIDATE IS SUPPLIED
+000550*                   ON THE CONTROL CARD (CC-REGRADE-CAND-ID AND
+000560*                   CC-REGRADE-SCORE, CARVED FROM CTLCARD'S
+000570*                   RESERVED FILLER). REGRADE MODE REBUILDS
+000580*                   NUMBERS-TABLE FROM THE PRIOR EXTRACT-FILE,
+000590*                   PATCHES THE ONE ENTRY, AND RE-SORTS - THE
+000600*                   FULL EXAM-SCORES-FILE IS NOT REREAD.
+000610*****************************************************************
+000620*
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER.   IBM-370.
+000660 OBJECT-COMPUTER.   IBM-370.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT EXAM-SCORES-FILE ASSIGN TO EXAMSCR
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS SEL-EXAMSCR-STATUS.
+000720*
+000730     SELECT CONTROL-FILE ASSIGN TO CTLCARD
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS SEL-CTLCARD-STATUS.
+000760*
+000770     SELECT RANKING-REPORT-FILE ASSIGN TO RANKRPT
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS SEL-RANKRPT-STATUS.
+000800*
+000810     SELECT EXCEPTION-LISTING-FILE ASSIGN TO EXCPRPT
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS SEL-EXCPRPT-STATUS.
+000840*
+000850     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS SEL-CHKPT-STATUS.
+000880*
+000890     SELECT EXTRACT-FILE ASSIGN TO RANKEXT
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS SEL-RANKEXT-STATUS.
+000920*
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  EXAM-SCORES-FILE
+000960     RECORDING MODE IS F.
+000970 01  EXAM-SCORE-RECORD.
+000980     COPY EXAMSCR.
+000990*
+001000 FD  CONTROL-FILE
+001010     RECORDING MODE IS F.
+001020 01  CONTROL-CARD-RECORD.
+001030     COPY CTLCARD.
+001040*
+001050 FD  RANKING-REPORT-FILE
+001060     RECORDING MODE IS F.
+001070 01  RANKING-REPORT-LINE.
+001080     COPY RPTLINE.
+001090*
+001100 FD  EXCEPTION-LISTING-FILE
+001110     RECORDING MODE IS F.
+001120 01  EXCEPTION-LISTING-LINE.
+001130     COPY XCPLINE.
+001140*
+001150 FD  CHECKPOINT-FILE
+001160     RECORDING MODE IS F.
+001170 01  CHECKPOINT-RECORD.
+001180     COPY CHKPREC.
+001190*
+001200 FD  EXTRACT-FILE
+001210     RECORDING MODE IS F.
+001220 01  EXTRACT-RECORD.
+001230     COPY EXTRANK.
+001240*
+001250 WORKING-STORAGE SECTION.
+001260*
+001270*****************************************************************
+001280*    SWITCHES AND STATUS FIELDS
+001290*****************************************************************
+001300 77  SEL-EXAMSCR-STATUS      PIC X(02) VALUE SPACES.
+001310     88  SEL-EXAMSCR-OK          VALUE "00".
+001320     88  SEL-EXAMSCR-EOF         VALUE "10".
+001330*
+001340 77  SEL-CTLCARD-STATUS      PIC X(02) VALUE SPACES.
+001350     88  SEL-CTLCARD-OK          VALUE "00".
+001360     88  SEL-CTLCARD-MISSING     VALUE "35".
+001370*
+001380 77  SEL-RANKRPT-STATUS      PIC X(02) VALUE SPACES.
+001390     88  SEL-RANKRPT-OK          VALUE "00".
+001400*
+001410 77  SEL-EXCPRPT-STATUS      PIC X(02) VALUE SPACES.
+001420     88  SEL-EXCPRPT-OK          VALUE "00".
+001430*
+001440 77  SEL-CHKPT-STATUS        PIC X(02) VALUE SPACES.
+001450     88  SEL-CHKPT-OK            VALUE "00".
+001460     88  SEL-CHKPT-MISSING       VALUE "35".
+001470*
+001480 77  SEL-RANKEXT-STATUS      PIC X(02) VALUE SPACES.
+001490     88  SEL-RANKEXT-OK          VALUE "00".
+001500     88  SEL-RANKEXT-EOF         VALUE "10".
+001510*
+001520 77  SEL-RESTART-SWITCH      PIC X(01) VALUE "N".
+001530     88  SEL-RESTART-YES         VALUE "Y".
+001540     88  SEL-RESTART-NO          VALUE "N".
+001550*
+001560 77  SEL-REGRADE-FOUND-SWITCH PIC X(01) VALUE "N".
+001570     88  SEL-REGRADE-FOUND       VALUE "Y".
+001580     88  SEL-REGRADE-NOT-FOUND   VALUE "N".
+001590*
+001600 77  I                       PIC 9(05) COMP VALUE ZERO.
+001610 77  SEL-MAX-CANDIDATES      PIC 9(05) COMP VALUE 600.
+001620 77  CAND-COUNT              PIC 9(05) COMP VALUE ZERO.
+001630 77  SEL-EXCEPTION-COUNT     PIC 9(05) COMP VALUE ZERO.
+001640 77  SEL-VALID-COUNT         PIC 9(05) COMP VALUE ZERO.
+001650 77  SEL-EXCEPTION-REASON    PIC X(35) VALUE SPACES.
+001660*
+001670*****************************************************************
+001680*    BEFORE/AFTER CONTROL TOTALS
+001690*****************************************************************
+001700 77  SEL-BEFORE-COUNT        PIC 9(05) COMP VALUE ZERO.
+001710 77  SEL-BEFORE-SUM          PIC 9(07) COMP VALUE ZERO.
+001720 77  SEL-AFTER-COUNT         PIC 9(05) COMP VALUE ZERO.
+001730 77  SEL-AFTER-SUM           PIC 9(07) COMP VALUE ZERO.
+001740*
+001750*****************************************************************
+001760*    BUBBLE-SORT WORKING FIELDS
+001770*****************************************************************
+001780 77  SEL-OUTER               PIC 9(05) COMP VALUE ZERO.
+001790 77  SEL-INNER               PIC 9(05) COMP VALUE ZERO.
+001800 77  SEL-TEMP-SCORE          PIC 9(03) VALUE ZERO.
+001810 77  SEL-TEMP-ID             PIC X(10) VALUE SPACES.
+001820 77  SEL-TEMP-APPL-DATE      PIC 9(08) VALUE ZERO.
+001830*
+001840*****************************************************************
+001850*    CANDIDATE SCORE TABLE - SIZED FOR A 300-600 CANDIDATE
+001860*    SELECTION-DAY BATCH. THE LOWER BOUND IS ZERO, NOT ONE, SINCE
+001870*    A CLEAN-VALIDATION RUN IN WHICH EVERY SCORE FAILS
+001880*    3000-VALIDATE-SCORES LEAVES CAND-COUNT AT ZERO.
+001890*****************************************************************
+001900 01  NUMBERS-TABLE.
+001910     05  CAND-ENTRY
+001920             OCCURS 0 TO 600 TIMES
+001930             DEPENDING ON CAND-COUNT.
+001940         COPY CANDENT.
+001950*
+001960 PROCEDURE DIVISION.
+001970*
+001980*****************************************************************
+001990*    0000-MAINLINE
+002000*****************************************************************
+002010 0000-MAINLINE.
+002020     PERFORM 1000-INITIALIZE
+002030         THRU 1000-INITIALIZE-EXIT.
+002040*
+002050     IF CC-MODE-REGRADE
+002060         PERFORM 1300-LOAD-FROM-EXTRACT
+002070             THRU 1300-LOAD-FROM-EXTRACT-EXIT
+002080*
+002090         PERFORM 1400-APPLY-REGRADE
+002100             THRU 1400-APPLY-REGRADE-EXIT
+002110     ELSE
+002120         IF SEL-RESTART-YES
+002130             DISPLAY "BUBBLE-SORT: RESTARTING FROM CHECKPOINT, "
+002140                 CAND-COUNT " CANDIDATE(S) RESTORED."
+002150         ELSE
+002160             PERFORM 2000-LOAD-SCORES
+002170                 THRU 2000-LOAD-SCORES-EXIT
+002180*
+002190             PERFORM 3000-VALIDATE-SCORES
+002200                 THRU 3000-VALIDATE-SCORES-EXIT
+002210*
+002220             PERFORM 4000-COMPUTE-BEFORE-TOTALS
+002230                 THRU 4000-COMPUTE-BEFORE-TOTALS-EXIT
+002240*
+002250             PERFORM 5000-WRITE-CHECKPOINT
+002260                 THRU 5000-WRITE-CHECKPOINT-EXIT
+002270         END-IF
+002280     END-IF.
+002290*
+002300     PERFORM 6000-BUBBLE-SORT-PARA
+002310         THRU 6000-BUBBLE-SORT-PARA-EXIT.
+002320*
+002330     PERFORM 7000-COMPUTE-AFTER-TOTALS
+002340         THRU 7000-COMPUTE-AFTER-TOTALS-EXIT.
+002350*
+002360     PERFORM 8000-WRITE-RANKING-REPORT
+002370         THRU 8000-WRITE-RANKING-REPORT-EXIT.
+002380*
+002390     PERFORM 8500-WRITE-EXTRACT-FILE
+002400         THRU 8500-WRITE-EXTRACT-FILE-EXIT.
+002410*
+002420     PERFORM 9000-TERMINATE
+002430         THRU 9000-TERMINATE-EXIT.
+002440*
+002450     STOP RUN.
+002460*
+002470*****************************************************************
+002480*    1000-INITIALIZE
+002490*****************************************************************
+002500 1000-INITIALIZE.
+002510     PERFORM 1100-READ-CONTROL-CARD
+002520         THRU 1100-READ-CONTROL-CARD-EXIT.
+002530*
+002540     IF NOT CC-MODE-REGRADE
+002550         PERFORM 1200-CHECK-FOR-CHECKPOINT
+002560             THRU 1200-CHECK-FOR-CHECKPOINT-EXIT
+002570     END-IF.
+002580 1000-INITIALIZE-EXIT.
+002590     EXIT.
+002600*
+002610*****************************************************************
+002620*    1100-READ-CONTROL-CARD - SORT DIRECTION / CUTOFF / MODE
+002630*    THE CONTROL CARD IS OPTIONAL - IF IT IS NOT PRESENT THE RUN
+002640*    DEFAULTS TO NORMAL MODE, ASCENDING ORDER, NO CUTOFF.
+002650*****************************************************************
+002660 1100-READ-CONTROL-CARD.
+002670     MOVE "N" TO CC-RUN-MODE.
+002680     MOVE "A" TO CC-SORT-DIRECTION.
+002690     MOVE ZERO TO CC-CUTOFF-COUNT.
+002700     MOVE SPACES TO CC-REGRADE-CAND-ID.
+002710     MOVE ZERO TO CC-REGRADE-SCORE.
+002720*
+002730     OPEN INPUT CONTROL-FILE.
+002740     IF SEL-CTLCARD-OK
+002750         READ CONTROL-FILE
+002760             AT END
+002770                 CONTINUE
+002780         END-READ
+002790         CLOSE CONTROL-FILE
+002800     END-IF.
+002810 1100-READ-CONTROL-CARD-EXIT.
+002820     EXIT.
+002830*
+002840*****************************************************************
+002850*    1200-CHECK-FOR-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT
+002860*    BEHIND, RESTORE NUMBERS-TABLE AND THE BEFORE TOTALS FROM IT
+002870*    AND SKIP STRAIGHT TO THE SORT INSTEAD OF REREADING AND
+002880*    REVALIDATING THE FULL EXAM-SCORES-FILE. AN EMPTY OR MISSING
+002890*    CHECKPOINT FILE MEANS THIS IS A NORMAL, NOT A RESTART, RUN.
+002900*****************************************************************
+002910 1200-CHECK-FOR-CHECKPOINT.
+002920     SET SEL-RESTART-NO TO TRUE.
+002930     MOVE ZERO TO CAND-COUNT.
+002940     OPEN INPUT CHECKPOINT-FILE.
+002950     IF SEL-CHKPT-OK
+002960         READ CHECKPOINT-FILE
+002970             AT END
+002980                 CONTINUE
+002990             NOT AT END
+003000                 IF CK-HEADER-REC
+003010                     SET SEL-RESTART-YES TO TRUE
+003020                     MOVE CK-HEADER-COUNT TO CAND-COUNT
+003030                     MOVE CK-HEADER-BEFORE-COUNT
+003040                         TO SEL-BEFORE-COUNT
+003050                     MOVE CK-HEADER-BEFORE-SUM TO SEL-BEFORE-SUM
+003060                     PERFORM 1210-READ-CHECKPOINT-DETAIL
+003070                         THRU 1210-READ-CHECKPOINT-DETAIL-EXIT
+003080                         VARYING I FROM 1 BY 1
+003090                         UNTIL I > CAND-COUNT
+003100         END-READ
+003110         CLOSE CHECKPOINT-FILE
+003120     END-IF.
+003130 1200-CHECK-FOR-CHECKPOINT-EXIT.
+003140     EXIT.
+003150*
+003160 1210-READ-CHECKPOINT-DETAIL.
+003170     READ CHECKPOINT-FILE
+003180         AT END
+003190             GO TO 1210-READ-CHECKPOINT-DETAIL-EXIT
+003200     END-READ.
+003210     MOVE CK-DETAIL-CAND-ID     TO CAND-ID(I).
+003220     MOVE CK-DETAIL-APPL-DATE   TO CAND-APPL-DATE(I).
+003230     MOVE CK-DETAIL-SCORE       TO NUM(I).
+003240 1210-READ-CHECKPOINT-DETAIL-EXIT.
+003250     EXIT.
+003260*
+003270*****************************************************************
+003280*    1300-LOAD-FROM-EXTRACT - REGRADE MODE SOURCES NUMBERS-TABLE
+003290*    FROM THE PRIOR RUN'S EXTRACT-FILE INSTEAD OF THE EXAM-
+003300*    SCORES-FILE, SO A SINGLE CORRECTED SCORE CAN BE RE-SORTED
+003310*    AND RE-REPORTED WITHOUT REPROCESSING THE FULL DAY'S FILE.
+003320*****************************************************************
+003330 1300-LOAD-FROM-EXTRACT.
+003340     MOVE ZERO TO CAND-COUNT.
+003350     OPEN INPUT EXTRACT-FILE.
+003360     IF NOT SEL-RANKEXT-OK
+003370         DISPLAY "BUBBLE-SORT: *** REGRADE ERROR *** NO PRIOR "
+003380             "EXTRACT-FILE, STATUS = " SEL-RANKEXT-STATUS
+003390         MOVE 16 TO RETURN-CODE
+003400         STOP RUN
+003410     END-IF.
+003420*
+003430     PERFORM 1310-READ-EXTRACT-ENTRY
+003440         THRU 1310-READ-EXTRACT-ENTRY-EXIT
+003450         UNTIL SEL-RANKEXT-EOF.
+003460*
+003470     CLOSE EXTRACT-FILE.
+003480 1300-LOAD-FROM-EXTRACT-EXIT.
+003490     EXIT.
+003500*
+003510 1310-READ-EXTRACT-ENTRY.
+003520     READ EXTRACT-FILE
+003530         AT END
+003540             SET SEL-RANKEXT-EOF TO TRUE
+003550             GO TO 1310-READ-EXTRACT-ENTRY-EXIT
+003560     END-READ.
+003570     ADD 1 TO CAND-COUNT.
+003580     MOVE EX-CAND-ID      TO CAND-ID(CAND-COUNT).
+003590     MOVE EX-APPL-DATE    TO CAND-APPL-DATE(CAND-COUNT).
+003600     MOVE EX-SCORE        TO NUM(CAND-COUNT).
+003610 1310-READ-EXTRACT-ENTRY-EXIT.
+003620     EXIT.
+003630*
+003640*****************************************************************
+003650*    1400-APPLY-REGRADE - PATCH THE ONE CANDIDATE NAMED ON THE
+003660*    CONTROL CARD WITH ITS CORRECTED SCORE, THEN TAKE THE BEFORE
+003670*    TOTALS SO THE NORMAL RECONCILIATION IN 7100 STILL GUARDS THE
+003680*    SORT STEP (IT IS NOT MEANT TO FLAG THE CORRECTION ITSELF).
+003690*****************************************************************
+003700 1400-APPLY-REGRADE.
+003710     SET SEL-REGRADE-NOT-FOUND TO TRUE.
+003720     PERFORM 1410-REGRADE-ONE-ENTRY
+003730         THRU 1410-REGRADE-ONE-ENTRY-EXIT
+003740         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+003750*
+003760     IF SEL-REGRADE-NOT-FOUND
+003770         DISPLAY "BUBBLE-SORT: *** REGRADE ERROR *** CANDIDATE "
+003780             CC-REGRADE-CAND-ID " NOT FOUND IN THE PRIOR EXTRACT."
+003790         MOVE 16 TO RETURN-CODE
+003800         STOP RUN
+003810     END-IF.
+003820*
+003830     PERFORM 4000-COMPUTE-BEFORE-TOTALS
+003840         THRU 4000-COMPUTE-BEFORE-TOTALS-EXIT.
+003850 1400-APPLY-REGRADE-EXIT.
+003860     EXIT.
+003870*
+003880 1410-REGRADE-ONE-ENTRY.
+003890     IF CAND-ID(I) = CC-REGRADE-CAND-ID
+003900         IF CC-REGRADE-SCORE NOT NUMERIC
+003910             OR CC-REGRADE-SCORE > 100
+003920             DISPLAY "BUBBLE-SORT: *** REGRADE ERROR *** "
+003930                 "CORRECTED SCORE IS NOT A VALID 0-100 SCORE."
+003940             MOVE 16 TO RETURN-CODE
+003950             STOP RUN
+003960         END-IF
+003970         MOVE CC-REGRADE-SCORE TO NUM(I)
+003980         SET SEL-REGRADE-FOUND TO TRUE
+003990         DISPLAY "BUBBLE-SORT: CANDIDATE " CAND-ID(I)
+004000             " REGRADED TO " NUM(I) "."
+004010     END-IF.
+004020 1410-REGRADE-ONE-ENTRY-EXIT.
+004030     EXIT.
+004040*
+004050*****************************************************************
+004060*    2000-LOAD-SCORES - READ EXAM-SCORES-FILE INTO NUMBERS-TABLE.
+004070*    IF THE FILE STILL HAS RECORDS LEFT WHEN SEL-MAX-CANDIDATES IS
+004080*    REACHED, 2110-CHECK-FOR-TRUNCATION FLAGS THE RUN RATHER THAN
+004090*    SILENTLY DROPPING THE REMAINING CANDIDATES.
+004100*****************************************************************
+004110 2000-LOAD-SCORES.
+004120     OPEN INPUT EXAM-SCORES-FILE.
+004130     IF NOT SEL-EXAMSCR-OK
+004140         DISPLAY "BUBBLE-SORT: UNABLE TO OPEN EXAM-SCORES-FILE, "
+004150             "STATUS = " SEL-EXAMSCR-STATUS
+004160         MOVE 16 TO RETURN-CODE
+004170         STOP RUN
+004180     END-IF.
+004190*
+004200     MOVE ZERO TO CAND-COUNT.
+004210     PERFORM 2100-READ-EXAM-SCORE
+004220         THRU 2100-READ-EXAM-SCORE-EXIT
+004230         UNTIL SEL-EXAMSCR-EOF
+004240         OR CAND-COUNT = SEL-MAX-CANDIDATES.
+004250*
+004260     IF NOT SEL-EXAMSCR-EOF
+004270         PERFORM 2110-CHECK-FOR-TRUNCATION
+004280             THRU 2110-CHECK-FOR-TRUNCATION-EXIT
+004290     END-IF.
+004300*
+004310     CLOSE EXAM-SCORES-FILE.
+004320 2000-LOAD-SCORES-EXIT.
+004330     EXIT.
+004340*
+004350 2100-READ-EXAM-SCORE.
+004360     READ EXAM-SCORES-FILE
+004370         AT END
+004380             SET SEL-EXAMSCR-EOF TO TRUE
+004390             GO TO 2100-READ-EXAM-SCORE-EXIT
+004400     END-READ.
+004410     ADD 1 TO CAND-COUNT.
+004420     MOVE ES-CANDIDATE-ID TO CAND-ID(CAND-COUNT).
+004430     MOVE ES-APPL-DATE    TO CAND-APPL-DATE(CAND-COUNT).
+004440     MOVE ES-SCORE        TO NUM(CAND-COUNT).
+004450 2100-READ-EXAM-SCORE-EXIT.
+004460     EXIT.
+004470*
+004480*    THE READ LOOP STOPPED BECAUSE SEL-MAX-CANDIDATES WAS REACHED,
+004490*    NOT BECAUSE THE FILE RAN OUT - TRY ONE MORE READ TO TELL A
+004500*    FILE THAT ENDS EXACTLY AT THE LIMIT FROM ONE THAT HAS MORE
+004510*    CANDIDATES THAN THE TABLE CAN HOLD.
+004520 2110-CHECK-FOR-TRUNCATION.
+004530     READ EXAM-SCORES-FILE
+004540         AT END
+004550             SET SEL-EXAMSCR-EOF TO TRUE
+004560     END-READ.
+004570     IF NOT SEL-EXAMSCR-EOF
+004580         DISPLAY "BUBBLE-SORT: *** TRUNCATION WARNING *** EXAM-"
+004590             "SCORES-FILE HAS MORE THAN " SEL-MAX-CANDIDATES
+004600             " CANDIDATES - EXCESS CANDIDATE(S) WERE NOT LOADED."
+004610         MOVE 4 TO RETURN-CODE
+004620     END-IF.
+004630 2110-CHECK-FOR-TRUNCATION-EXIT.
+004640     EXIT.
+004650*
+004660*****************************************************************
+004670*    3000-VALIDATE-SCORES - FLAG SCORES OUTSIDE THE 0-100 EXAM
+004680*    SCALE (OR NOT NUMERIC AT ALL) ONTO THE EXCEPTION LISTING AND
+004690*    COMPACT NUMBERS-TABLE DOWN TO ONLY THE VALID ENTRIES, SO A
+004700*    CORRUPTED SCORE CANNOT SORT INTO CONTENTION FOR THE SELECTION
+004710*    CUTOFF. CAND-COUNT IS RESET TO THE VALID-ENTRY COUNT AT THE
+004720*    END, BEFORE 4000-COMPUTE-BEFORE-TOTALS EVER SEES THE TABLE.
+004730*****************************************************************
+004740 3000-VALIDATE-SCORES.
+004750     MOVE ZERO TO SEL-EXCEPTION-COUNT.
+004760     MOVE ZERO TO SEL-VALID-COUNT.
+004770     OPEN OUTPUT EXCEPTION-LISTING-FILE.
+004780     IF NOT SEL-EXCPRPT-OK
+004790         DISPLAY "BUBBLE-SORT: CANNOT OPEN EXCEPTION-LISTING-"
+004800             "FILE, STATUS = " SEL-EXCPRPT-STATUS
+004810         MOVE 16 TO RETURN-CODE
+004820         STOP RUN
+004830     END-IF.
+004840*
+004850     PERFORM 3100-VALIDATE-ONE-SCORE
+004860         THRU 3100-VALIDATE-ONE-SCORE-EXIT
+004870         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+004880*
+004890     MOVE SEL-VALID-COUNT TO CAND-COUNT.
+004900     CLOSE EXCEPTION-LISTING-FILE.
+004910     DISPLAY "BUBBLE-SORT: VALIDATION COMPLETE, "
+004920         SEL-EXCEPTION-COUNT " EXCEPTION(S) FOUND, "
+004930         CAND-COUNT " VALID CANDIDATE(S) REMAIN.".
+004940 3000-VALIDATE-SCORES-EXIT.
+004950     EXIT.
+004960*
+004970 3100-VALIDATE-ONE-SCORE.
+004980     IF NUM(I) NOT NUMERIC
+004990         MOVE "NON-NUMERIC SCORE" TO SEL-EXCEPTION-REASON
+005000         PERFORM 3200-WRITE-EXCEPTION
+005010             THRU 3200-WRITE-EXCEPTION-EXIT
+005020     ELSE
+005030         IF NUM(I) > 100
+005040             MOVE "SCORE EXCEEDS 100-POINT EXAM SCALE"
+005050                 TO SEL-EXCEPTION-REASON
+005060             PERFORM 3200-WRITE-EXCEPTION
+005070                 THRU 3200-WRITE-EXCEPTION-EXIT
+005080         ELSE
+005090             PERFORM 3300-KEEP-VALID-ENTRY
+005100                 THRU 3300-KEEP-VALID-ENTRY-EXIT
+005110         END-IF
+005120     END-IF.
+005130 3100-VALIDATE-ONE-SCORE-EXIT.
+005140     EXIT.
+005150*
+005160*    SEL-EXCEPTION-REASON IS SET BY THE CALLER (3100) BEFORE THIS
+005170*    PARAGRAPH RUNS - THE RECORD IS CLEARED HERE, AFTER THAT, SO
+005180*    THE REASON TEXT SURVIVES INTO THE WRITTEN LINE.
+005190 3200-WRITE-EXCEPTION.
+005200     MOVE SPACES         TO EXCEPTION-LISTING-LINE.
+005210     MOVE CAND-ID(I)     TO XL-CAND-ID.
+005220     MOVE NUM(I)         TO XL-SCORE.
+005230     MOVE SEL-EXCEPTION-REASON
+005240                         TO XL-REASON.
+005250     WRITE EXCEPTION-LISTING-LINE.
+005260     ADD 1 TO SEL-EXCEPTION-COUNT.
+005270 3200-WRITE-EXCEPTION-EXIT.
+005280     EXIT.
+005290*
+005300*    SLIDES ENTRY I DOWN TO THE NEXT FREE VALID-ENTRY SLOT. WHEN NO
+005310*    EXCEPTION HAS BEEN HIT YET, I AND SEL-VALID-COUNT ARE STILL
+005320*    THE SAME SLOT, SO THE MOVE IS SKIPPED.
+005330 3300-KEEP-VALID-ENTRY.
+005340     ADD 1 TO SEL-VALID-COUNT.
+005350     IF SEL-VALID-COUNT NOT = I
+005360         MOVE CAND-ID(I)        TO CAND-ID(SEL-VALID-COUNT)
+005370         MOVE CAND-APPL-DATE(I) TO CAND-APPL-DATE(SEL-VALID-COUNT)
+005380         MOVE NUM(I)            TO NUM(SEL-VALID-COUNT)
+005390     END-IF.
+005400 3300-KEEP-VALID-ENTRY-EXIT.
+005410     EXIT.
+005420*
+005430*****************************************************************
+005440*    4000-COMPUTE-BEFORE-TOTALS - RECORD COUNT AND SUM OF SCORES
+005450*    TAKEN BEFORE THE SORT, FOR RECONCILIATION AGAINST THE
+005460*    SAME TOTALS COMPUTED AFTER THE SORT (SEE 7000).
+005470*****************************************************************
+005480 4000-COMPUTE-BEFORE-TOTALS.
+005490     MOVE CAND-COUNT TO SEL-BEFORE-COUNT.
+005500     MOVE ZERO TO SEL-BEFORE-SUM.
+005510     PERFORM 4100-ADD-BEFORE-SCORE
+005520         THRU 4100-ADD-BEFORE-SCORE-EXIT
+005530         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+005540     DISPLAY "BUBBLE-SORT: BEFORE TOTALS - COUNT = "
+005550         SEL-BEFORE-COUNT " SUM OF SCORES = " SEL-BEFORE-SUM.
+005560 4000-COMPUTE-BEFORE-TOTALS-EXIT.
+005570     EXIT.
+005580*
+005590 4100-ADD-BEFORE-SCORE.
+005600     ADD NUM(I) TO SEL-BEFORE-SUM.
+005610 4100-ADD-BEFORE-SCORE-EXIT.
+005620     EXIT.
+005630*
+005640*****************************************************************
+005650*    5000-WRITE-CHECKPOINT - SAVE NUMBERS-TABLE AND THE BEFORE
+005660*    TOTALS SO THIS RUN CAN BE RESTARTED AFTER THIS POINT WITHOUT
+005670*    REREADING AND REVALIDATING THE EXAM-SCORES-FILE.
+005680*****************************************************************
+005690 5000-WRITE-CHECKPOINT.
+005700     OPEN OUTPUT CHECKPOINT-FILE.
+005710     IF NOT SEL-CHKPT-OK
+005720         DISPLAY "BUBBLE-SORT: CANNOT OPEN CHECKPOINT-FILE, "
+005730             "STATUS = " SEL-CHKPT-STATUS
+005740         MOVE 16 TO RETURN-CODE
+005750         STOP RUN
+005760     END-IF.
+005770*
+005780     MOVE SPACES TO CHECKPOINT-RECORD.
+005790     SET CK-HEADER-REC TO TRUE.
+005800     MOVE CAND-COUNT       TO CK-HEADER-COUNT.
+005810     MOVE SEL-BEFORE-COUNT TO CK-HEADER-BEFORE-COUNT.
+005820     MOVE SEL-BEFORE-SUM   TO CK-HEADER-BEFORE-SUM.
+005830     WRITE CHECKPOINT-RECORD.
+005840*
+005850     PERFORM 5100-WRITE-CHECKPOINT-DETAIL
+005860         THRU 5100-WRITE-CHECKPOINT-DETAIL-EXIT
+005870         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+005880*
+005890     CLOSE CHECKPOINT-FILE.
+005900     DISPLAY "BUBBLE-SORT: CHECKPOINT WRITTEN, " CAND-COUNT
+005910         " CANDIDATE(S).".
+005920 5000-WRITE-CHECKPOINT-EXIT.
+005930     EXIT.
+005940*
+005950 5100-WRITE-CHECKPOINT-DETAIL.
+005960     MOVE SPACES TO CHECKPOINT-RECORD.
+005970     SET CK-DETAIL-REC TO TRUE.
+005980     MOVE CAND-ID(I)          TO CK-DETAIL-CAND-ID.
+005990     MOVE CAND-APPL-DATE(I)   TO CK-DETAIL-APPL-DATE.
+006000     MOVE NUM(I)              TO CK-DETAIL-SCORE.
+006010     WRITE CHECKPOINT-RECORD.
+006020 5100-WRITE-CHECKPOINT-DETAIL-EXIT.
+006030     EXIT.
+006040*
+006050*****************************************************************
+006060*    6000-BUBBLE-SORT-PARA - SORTS NUM ASCENDING OR DESCENDING
+006070*    ACCORDING TO CC-SORT-DIRECTION
+006080*****************************************************************
+006090 6000-BUBBLE-SORT-PARA.
+006100     IF CAND-COUNT > 1
+006110         PERFORM 6100-BUBBLE-OUTER-PASS
+006120             THRU 6100-BUBBLE-OUTER-PASS-EXIT
+006130             VARYING SEL-OUTER FROM 1 BY 1
+006140             UNTIL SEL-OUTER > CAND-COUNT - 1
+006150     END-IF.
+006160 6000-BUBBLE-SORT-PARA-EXIT.
+006170     EXIT.
+006180*
+006190 6100-BUBBLE-OUTER-PASS.
+006200     PERFORM 6200-BUBBLE-COMPARE-SWAP
+006210         THRU 6200-BUBBLE-COMPARE-SWAP-EXIT
+006220         VARYING SEL-INNER FROM 1 BY 1
+006230         UNTIL SEL-INNER > CAND-COUNT - SEL-OUTER.
+006240 6100-BUBBLE-OUTER-PASS-EXIT.
+006250     EXIT.
+006260*
+006270 6200-BUBBLE-COMPARE-SWAP.
+006280     IF CC-SORT-DESCENDING
+006290         IF NUM(SEL-INNER) < NUM(SEL-INNER + 1)
+006300             PERFORM 6210-SWAP-ENTRIES THRU 6210-SWAP-ENTRIES-EXIT
+006310         ELSE
+006320             IF NUM(SEL-INNER) = NUM(SEL-INNER + 1)
+006330                 AND CAND-ID(SEL-INNER) > CAND-ID(SEL-INNER + 1)
+006340                 PERFORM 6210-SWAP-ENTRIES
+006350                     THRU 6210-SWAP-ENTRIES-EXIT
+006360             END-IF
+006370         END-IF
+006380     ELSE
+006390         IF NUM(SEL-INNER) > NUM(SEL-INNER + 1)
+006400             PERFORM 6210-SWAP-ENTRIES THRU 6210-SWAP-ENTRIES-EXIT
+006410         ELSE
+006420             IF NUM(SEL-INNER) = NUM(SEL-INNER + 1)
+006430                 AND CAND-ID(SEL-INNER) > CAND-ID(SEL-INNER + 1)
+006440                 PERFORM 6210-SWAP-ENTRIES
+006450                     THRU 6210-SWAP-ENTRIES-EXIT
+006460             END-IF
+006470         END-IF
+006480     END-IF.
+006490 6200-BUBBLE-COMPARE-SWAP-EXIT.
+006500     EXIT.
+006510*
+006520*    TIES ARE BROKEN BY CAND-ID ASCENDING (THE CANDIDATE'S
+006530*    APPLICATION DATE TRAVELS WITH THE ENTRY - SEE CANDENT)
+006540*    SO A RERUN OF THE SAME INPUT ALWAYS PRODUCES THE SAME
+006550*    RANK ORDER FOR TIED SCORES.
+006560 6210-SWAP-ENTRIES.
+006570     MOVE NUM(SEL-INNER)              TO SEL-TEMP-SCORE
+006580     MOVE NUM(SEL-INNER + 1)          TO NUM(SEL-INNER)
+006590     MOVE SEL-TEMP-SCORE              TO NUM(SEL-INNER + 1)
+006600     MOVE CAND-ID(SEL-INNER)          TO SEL-TEMP-ID
+006610     MOVE CAND-ID(SEL-INNER + 1)      TO CAND-ID(SEL-INNER)
+006620     MOVE SEL-TEMP-ID                 TO CAND-ID(SEL-INNER + 1)
+006630     MOVE CAND-APPL-DATE(SEL-INNER)   TO SEL-TEMP-APPL-DATE
+006640     MOVE CAND-APPL-DATE(SEL-INNER + 1)
+006650         TO CAND-APPL-DATE(SEL-INNER)
+006660     MOVE SEL-TEMP-APPL-DATE
+006670         TO CAND-APPL-DATE(SEL-INNER + 1).
+006680 6210-SWAP-ENTRIES-EXIT.
+006690     EXIT.
+006700*
+006710*****************************************************************
+006720*    7000-COMPUTE-AFTER-TOTALS - RECORD COUNT AND SUM OF SCORES
+006730*    TAKEN AFTER THE SORT, RECONCILED AGAINST THE BEFORE TOTALS
+006740*    TO CATCH A DROPPED OR DUPLICATED CANDIDATE ENTRY.
+006750*****************************************************************
+006760 7000-COMPUTE-AFTER-TOTALS.
+006770     MOVE CAND-COUNT TO SEL-AFTER-COUNT.
+006780     MOVE ZERO TO SEL-AFTER-SUM.
+006790     PERFORM 7010-ADD-AFTER-SCORE
+006800         THRU 7010-ADD-AFTER-SCORE-EXIT
+006810         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+006820     DISPLAY "BUBBLE-SORT: AFTER TOTALS  - COUNT = "
+006830         SEL-AFTER-COUNT " SUM OF SCORES = " SEL-AFTER-SUM.
+006840*
+006850     PERFORM 7100-RECONCILE-TOTALS
+006860         THRU 7100-RECONCILE-TOTALS-EXIT.
+006870 7000-COMPUTE-AFTER-TOTALS-EXIT.
+006880     EXIT.
+006890*
+006900 7010-ADD-AFTER-SCORE.
+006910     ADD NUM(I) TO SEL-AFTER-SUM.
+006920 7010-ADD-AFTER-SCORE-EXIT.
+006930     EXIT.
+006940*
+006950*****************************************************************
+006960*    7100-RECONCILE-TOTALS - COMPARE BEFORE/AFTER CONTROL TOTALS
+006970*****************************************************************
+006980 7100-RECONCILE-TOTALS.
+006990     IF SEL-BEFORE-COUNT NOT = SEL-AFTER-COUNT
+007000         OR SEL-BEFORE-SUM NOT = SEL-AFTER-SUM
+007010         DISPLAY "BUBBLE-SORT: *** RECONCILIATION ERROR *** "
+007020             "BEFORE/AFTER CONTROL TOTALS DO NOT MATCH - "
+007030             "CHECK FOR A DROPPED OR DUPLICATED CANDIDATE."
+007040         MOVE 8 TO RETURN-CODE
+007050     ELSE
+007060         DISPLAY "BUBBLE-SORT: CONTROL TOTALS RECONCILE OK."
+007070     END-IF.
+007080 7100-RECONCILE-TOTALS-EXIT.
+007090     EXIT.
+007100*
+007110*****************************************************************
+007120*    8000-WRITE-RANKING-REPORT - ONE LINE PER CANDIDATE WITH
+007130*    CANDIDATE ID, SCORE AND ASSIGNED RANK
+007140*****************************************************************
+007150 8000-WRITE-RANKING-REPORT.
+007160     OPEN OUTPUT RANKING-REPORT-FILE.
+007170     IF NOT SEL-RANKRPT-OK
+007180         DISPLAY "BUBBLE-SORT: CANNOT OPEN RANKING-REPORT-FILE, "
+007190             "STATUS = " SEL-RANKRPT-STATUS
+007200         MOVE 16 TO RETURN-CODE
+007210         STOP RUN
+007220     END-IF.
+007230*
+007240     PERFORM 8100-WRITE-RANKING-LINE
+007250         THRU 8100-WRITE-RANKING-LINE-EXIT
+007260         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+007270*
+007280     CLOSE RANKING-REPORT-FILE.
+007290     DISPLAY "BUBBLE-SORT: RANKING REPORT COMPLETE, "
+007300         CAND-COUNT " CANDIDATES RANKED.".
+007310 8000-WRITE-RANKING-REPORT-EXIT.
+007320     EXIT.
+007330*
+007340 8100-WRITE-RANKING-LINE.
+007350     MOVE SPACES     TO RANKING-REPORT-LINE.
+007360     MOVE CAND-ID(I) TO RL-CAND-ID.
+007370     MOVE NUM(I)     TO RL-SCORE.
+007380     MOVE I          TO RL-RANK.
+007390     WRITE RANKING-REPORT-LINE.
+007400 8100-WRITE-RANKING-LINE-EXIT.
+007410     EXIT.
+007420*
+007430*****************************************************************
+007440*    8500-WRITE-EXTRACT-FILE - FIXED-WIDTH RANKING EXTRACT FOR
+007450*    THE ADMISSIONS AND ENROLLMENT SYSTEM. CANDIDATES AT OR
+007460*    WITHIN THE SELECTION CUTOFF (CC-CUTOFF-COUNT) ARE FLAGGED
+007470*    SELECTED; A ZERO CUTOFF MEANS NO CUTOFF WAS SET, SO EVERY
+007480*    CANDIDATE IS FLAGGED SELECTED.
+007490*****************************************************************
+007500 8500-WRITE-EXTRACT-FILE.
+007510     OPEN OUTPUT EXTRACT-FILE.
+007520     IF NOT SEL-RANKEXT-OK
+007530         DISPLAY "BUBBLE-SORT: CANNOT OPEN EXTRACT-FILE, "
+007540             "STATUS = " SEL-RANKEXT-STATUS
+007550         MOVE 16 TO RETURN-CODE
+007560         STOP RUN
+007570     END-IF.
+007580*
+007590     PERFORM 8600-WRITE-EXTRACT-LINE
+007600         THRU 8600-WRITE-EXTRACT-LINE-EXIT
+007610         VARYING I FROM 1 BY 1 UNTIL I > CAND-COUNT.
+007620*
+007630     CLOSE EXTRACT-FILE.
+007640     DISPLAY "BUBBLE-SORT: EXTRACT FILE COMPLETE, " CAND-COUNT
+007650         " CANDIDATE(S) EXTRACTED.".
+007660 8500-WRITE-EXTRACT-FILE-EXIT.
+007670     EXIT.
+007680*
+007690 8600-WRITE-EXTRACT-LINE.
+007700     MOVE SPACES            TO EXTRACT-RECORD.
+007710     MOVE CAND-ID(I)        TO EX-CAND-ID.
+007720     MOVE CAND-APPL-DATE(I) TO EX-APPL-DATE.
+007730     MOVE NUM(I)            TO EX-SCORE.
+007740     MOVE I                 TO EX-RANK.
+007750     IF CC-CUTOFF-COUNT > ZERO
+007760         AND I > CC-CUTOFF-COUNT
+007770         SET EX-NOT-SELECTED TO TRUE
+007780     ELSE
+007790         SET EX-SELECTED TO TRUE
+007800     END-IF.
+007810     WRITE EXTRACT-RECORD.
+007820 8600-WRITE-EXTRACT-LINE-EXIT.
+007830     EXIT.
+007840*
+007850*****************************************************************
+007860*    9000-TERMINATE - THE RUN COMPLETED NORMALLY, SO ANY
+007870*    CHECKPOINT LEFT BY THIS RUN IS NO LONGER NEEDED. CLEARING IT
+007880*    HERE IS WHAT TELLS 1200-CHECK-FOR-CHECKPOINT THAT THE NEXT
+007890*    INVOCATION IS A FRESH RUN, NOT A RESTART. REGRADE MODE NEVER
+007900*    CONSULTS THE CHECKPOINT (SEE 1000-INITIALIZE), SO IT MUST NOT
+007910*    CLEAR ONE EITHER - A REGRADE FOR ONE CANDIDATE MUST NOT WIPE
+007920*    OUT A CHECKPOINT LEFT BEHIND BY A SEPARATE, UNRESTARTED,
+007930*    FULL-FILE RUN.
+007940*****************************************************************
+007950 9000-TERMINATE.
+007960     IF NOT CC-MODE-REGRADE
+007970         OPEN OUTPUT CHECKPOINT-FILE
+007980         CLOSE CHECKPOINT-FILE
+007990     END-IF.
+008000 9000-TERMINATE-EXIT.
+008010     EXIT.
